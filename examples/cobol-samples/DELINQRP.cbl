@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELINQRP.
+       AUTHOR. MIGRATIONPILOT-EXAMPLE.
+      *
+      * DELINQUENCY AGING REPORT
+      * Buckets every loan in LOAN-FILE by days-late range (current,
+      * 30-59, 60-89, 90+), using the same days-late/late-fee rules
+      * as LOANPROC 2200-CALCULATE-LATE-FEE, and prints subtotal
+      * balance and fee exposure per bucket. PREMIUM-ACCOUNT loans
+      * are broken out into their own set of buckets since their fee
+      * treatment differs from standard accounts.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO "LOANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LF-LOAN-NUMBER.
+
+           SELECT PAYMENT-FEED-FILE ASSIGN TO "PMTFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AGING-REPORT ASSIGN TO "AGINGRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+           COPY LOANREC.
+
+       FD  PAYMENT-FEED-FILE.
+           COPY PMTFEED.
+
+       FD  AGING-REPORT.
+       01  AR-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LATE-FEE-FIELDS.
+           05  WS-DAYS-LATE           PIC 9(3).
+           05  WS-LATE-FEE            PIC 9(5)V99.
+           05  WS-ACCOUNT-TYPE        PIC X(10).
+               88 PREMIUM-ACCOUNT     VALUE 'PREMIUM'.
+               88 STANDARD-ACCOUNT    VALUE 'STANDARD'.
+           05  WS-MAX-LATE-FEE        PIC 9(5)V99 VALUE 500.00.
+           05  WS-LATE-FEE-RATE       PIC 9V9(4) VALUE 0.0150.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG            PIC X VALUE 'N'.
+               88 END-OF-FILE         VALUE 'Y'.
+           05  WS-PMT-EOF-FLAG        PIC X VALUE 'N'.
+               88 PMT-END-OF-FILE     VALUE 'Y'.
+
+       01  WS-BUCKET-FIELDS.
+           05  WS-BUCKET-IDX          PIC 9(1).
+
+       01  WS-AGING-TOTALS.
+           05  WS-AGE-BUCKET OCCURS 4 TIMES INDEXED BY WS-AGE-IDX.
+               10  WS-AGE-LOAN-COUNT     PIC 9(6)     VALUE 0.
+               10  WS-AGE-BALANCE        PIC 9(11)V99 VALUE 0.
+               10  WS-AGE-FEE-EXPOSURE   PIC 9(9)V99  VALUE 0.
+
+       01  WS-PREMIUM-AGING-TOTALS.
+           05  WS-PREM-AGE-BUCKET OCCURS 4 TIMES INDEXED BY WS-PREM-IDX.
+               10  WS-PREM-LOAN-COUNT    PIC 9(6)     VALUE 0.
+               10  WS-PREM-BALANCE       PIC 9(11)V99 VALUE 0.
+               10  WS-PREM-FEE-EXPOSURE  PIC 9(9)V99  VALUE 0.
+
+       01  WS-BUCKET-LABELS.
+           05  FILLER PIC X(20) VALUE "CURRENT (UNDER 30)".
+           05  FILLER PIC X(20) VALUE "30-59 DAYS".
+           05  FILLER PIC X(20) VALUE "60-89 DAYS".
+           05  FILLER PIC X(20) VALUE "90+ DAYS".
+       01  WS-BUCKET-LABEL-TABLE REDEFINES WS-BUCKET-LABELS.
+           05  WS-BUCKET-LABEL OCCURS 4 TIMES PIC X(20).
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  RD-LABEL               PIC X(12).
+           05  RD-BUCKET-LABEL        PIC X(20).
+           05  RD-LOAN-COUNT          PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RD-BALANCE             PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RD-FEE-EXPOSURE        PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOANS UNTIL END-OF-FILE
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT LOAN-FILE
+           OPEN INPUT PAYMENT-FEED-FILE
+           OPEN OUTPUT AGING-REPORT
+           IF NOT END-OF-FILE
+               READ LOAN-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-IF
+           PERFORM 2076-ADVANCE-PAYMENT-FEED.
+
+       2000-PROCESS-LOANS.
+           IF LOAN-CLOSED
+               CONTINUE
+           ELSE
+               PERFORM 2075-MATCH-PAYMENT-FEED
+               PERFORM 2200-CALCULATE-LATE-FEE
+               PERFORM 2300-DETERMINE-BUCKET
+               PERFORM 2400-ACCUMULATE-BUCKET
+           END-IF
+           READ LOAN-FILE NEXT
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *****************************************************************
+      * MATCH-PAYMENT-FEED
+      * Business Rule: same forward match-merge against
+      * PAYMENT-FEED-FILE that LOANPROC uses, so aging is based on
+      * the same days-late facts the live run would compute.
+      *****************************************************************
+       2075-MATCH-PAYMENT-FEED.
+           MOVE 0 TO WS-DAYS-LATE
+           PERFORM 2076-ADVANCE-PAYMENT-FEED
+               UNTIL PMT-END-OF-FILE
+               OR PF-LOAN-NUMBER NOT LESS THAN LF-LOAN-NUMBER
+           IF NOT PMT-END-OF-FILE
+               AND PF-LOAN-NUMBER = LF-LOAN-NUMBER
+               AND NOT PF-PAYOFF-PAYMENT
+               PERFORM 2077-CALCULATE-DAYS-LATE
+           END-IF.
+
+       2076-ADVANCE-PAYMENT-FEED.
+           READ PAYMENT-FEED-FILE
+               AT END SET PMT-END-OF-FILE TO TRUE
+           END-READ.
+
+       2077-CALCULATE-DAYS-LATE.
+           IF PF-RECEIVED-DATE > PF-DUE-DATE
+               COMPUTE WS-DAYS-LATE =
+                   FUNCTION INTEGER-OF-DATE(PF-RECEIVED-DATE) -
+                   FUNCTION INTEGER-OF-DATE(PF-DUE-DATE)
+           ELSE
+               MOVE 0 TO WS-DAYS-LATE
+           END-IF.
+
+      *****************************************************************
+      * CALCULATE-LATE-FEE
+      * Business Rule: same late-fee formula as LOANPROC
+      * 2200-CALCULATE-LATE-FEE - balance * 1.5% * days late,
+      * premium accounts get a 50% discount, capped at $500.
+      *****************************************************************
+       2200-CALCULATE-LATE-FEE.
+           MOVE LF-ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
+           IF WS-DAYS-LATE > 0
+               COMPUTE WS-LATE-FEE =
+                   LF-BALANCE * WS-LATE-FEE-RATE * WS-DAYS-LATE
+               IF PREMIUM-ACCOUNT
+                   COMPUTE WS-LATE-FEE = WS-LATE-FEE * 0.50
+               END-IF
+               IF WS-LATE-FEE > WS-MAX-LATE-FEE
+                   MOVE WS-MAX-LATE-FEE TO WS-LATE-FEE
+               END-IF
+           ELSE
+               MOVE 0 TO WS-LATE-FEE
+           END-IF.
+
+      *****************************************************************
+      * DETERMINE-BUCKET
+      * Business Rule: bucket 1 = current/under 30 days,
+      * 2 = 30-59, 3 = 60-89, 4 = 90 or more.
+      *****************************************************************
+       2300-DETERMINE-BUCKET.
+           IF WS-DAYS-LATE < 30
+               MOVE 1 TO WS-BUCKET-IDX
+           ELSE
+               IF WS-DAYS-LATE < 60
+                   MOVE 2 TO WS-BUCKET-IDX
+               ELSE
+                   IF WS-DAYS-LATE < 90
+                       MOVE 3 TO WS-BUCKET-IDX
+                   ELSE
+                       MOVE 4 TO WS-BUCKET-IDX
+                   END-IF
+               END-IF
+           END-IF.
+
+       2400-ACCUMULATE-BUCKET.
+           IF PREMIUM-ACCOUNT
+               ADD 1 TO WS-PREM-LOAN-COUNT(WS-BUCKET-IDX)
+               ADD LF-BALANCE TO WS-PREM-BALANCE(WS-BUCKET-IDX)
+               ADD WS-LATE-FEE TO WS-PREM-FEE-EXPOSURE(WS-BUCKET-IDX)
+           ELSE
+               ADD 1 TO WS-AGE-LOAN-COUNT(WS-BUCKET-IDX)
+               ADD LF-BALANCE TO WS-AGE-BALANCE(WS-BUCKET-IDX)
+               ADD WS-LATE-FEE TO WS-AGE-FEE-EXPOSURE(WS-BUCKET-IDX)
+           END-IF.
+
+       9000-CLEANUP.
+           PERFORM 9100-PRINT-AGING-REPORT
+           CLOSE LOAN-FILE
+           CLOSE PAYMENT-FEED-FILE
+           CLOSE AGING-REPORT.
+
+      *****************************************************************
+      * PRINT-AGING-REPORT
+      * Business Rule: print standard-account buckets first, then a
+      * separate premium-account section, so collections can work
+      * each population on its own terms.
+      *****************************************************************
+       9100-PRINT-AGING-REPORT.
+           MOVE "DELINQUENCY AGING REPORT" TO AR-LINE
+           WRITE AR-LINE
+           MOVE SPACES TO AR-LINE
+           WRITE AR-LINE
+
+           MOVE "STANDARD ACCOUNTS" TO AR-LINE
+           WRITE AR-LINE
+           PERFORM 9200-PRINT-BUCKET-ROW
+               VARYING WS-AGE-IDX FROM 1 BY 1
+               UNTIL WS-AGE-IDX > 4
+
+           MOVE SPACES TO AR-LINE
+           WRITE AR-LINE
+           MOVE "PREMIUM ACCOUNTS" TO AR-LINE
+           WRITE AR-LINE
+           PERFORM 9300-PRINT-PREMIUM-BUCKET-ROW
+               VARYING WS-PREM-IDX FROM 1 BY 1
+               UNTIL WS-PREM-IDX > 4.
+
+       9200-PRINT-BUCKET-ROW.
+           MOVE SPACES                            TO RD-LABEL
+           MOVE WS-BUCKET-LABEL(WS-AGE-IDX)        TO RD-BUCKET-LABEL
+           MOVE WS-AGE-LOAN-COUNT(WS-AGE-IDX)      TO RD-LOAN-COUNT
+           MOVE WS-AGE-BALANCE(WS-AGE-IDX)         TO RD-BALANCE
+           MOVE WS-AGE-FEE-EXPOSURE(WS-AGE-IDX)    TO RD-FEE-EXPOSURE
+           MOVE WS-REPORT-DETAIL-LINE              TO AR-LINE
+           WRITE AR-LINE.
+
+       9300-PRINT-PREMIUM-BUCKET-ROW.
+           MOVE SPACES                             TO RD-LABEL
+           MOVE WS-BUCKET-LABEL(WS-PREM-IDX)        TO RD-BUCKET-LABEL
+           MOVE WS-PREM-LOAN-COUNT(WS-PREM-IDX)     TO RD-LOAN-COUNT
+           MOVE WS-PREM-BALANCE(WS-PREM-IDX)        TO RD-BALANCE
+           MOVE WS-PREM-FEE-EXPOSURE(WS-PREM-IDX)   TO RD-FEE-EXPOSURE
+           MOVE WS-REPORT-DETAIL-LINE               TO AR-LINE
+           WRITE AR-LINE.
