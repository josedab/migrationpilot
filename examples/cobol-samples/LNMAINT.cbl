@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LNMAINT.
+       AUTHOR. MIGRATIONPILOT-EXAMPLE.
+      *
+      * LOAN MAINTENANCE PROGRAM
+      * Applies add/change/close transactions to LOAN-FILE so that
+      * originating and retiring loans goes through the same master
+      * file LOANPROC services, using the same field edits LOANPROC
+      * relies on to keep the amortization run clean.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO "LOANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LF-LOAN-NUMBER.
+
+           SELECT MAINT-TRANS-FILE ASSIGN TO "MAINTTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MAINT-LOG-FILE ASSIGN TO "MAINTLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+           COPY LOANREC.
+
+       FD  MAINT-TRANS-FILE.
+           COPY MAINTTXN.
+
+       FD  MAINT-LOG-FILE.
+       01  ML-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALID-FLAG          PIC X VALUE 'Y'.
+               88 RECORD-VALID        VALUE 'Y'.
+               88 RECORD-INVALID      VALUE 'N'.
+           05  WS-REASON-CODE         PIC X(4).
+               88 MT-DUP-LOAN         VALUE 'M001'.
+               88 MT-LOAN-NOT-FOUND   VALUE 'M002'.
+               88 MT-BAD-PRINCIPAL    VALUE 'M003'.
+               88 MT-BAD-RATE         VALUE 'M004'.
+               88 MT-BAD-TERM         VALUE 'M005'.
+               88 MT-BAD-LOAN-TYPE    VALUE 'M006'.
+               88 MT-BAD-TRANS-TYPE   VALUE 'M007'.
+           05  WS-MAX-TERM-MONTHS     PIC 9(3) VALUE 480.
+
+       01  WS-FOUND-FLAG              PIC X VALUE 'N'.
+           88 LOAN-FOUND              VALUE 'Y'.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-ADD-COUNT           PIC 9(7) VALUE 0.
+           05  WS-CHANGE-COUNT        PIC 9(7) VALUE 0.
+           05  WS-CLOSE-COUNT         PIC 9(7) VALUE 0.
+           05  WS-REJECT-COUNT        PIC 9(7) VALUE 0.
+
+       01  WS-LOG-LINE.
+           05  LL-LOAN-NUMBER         PIC 9(10).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  LL-TRANS-TYPE          PIC X(1).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  LL-RESULT              PIC X(9).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  LL-REASON-CODE         PIC X(4).
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG            PIC X VALUE 'N'.
+               88 END-OF-FILE         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL END-OF-FILE
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O LOAN-FILE
+           OPEN INPUT MAINT-TRANS-FILE
+           OPEN OUTPUT MAINT-LOG-FILE
+           READ MAINT-TRANS-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2050-VALIDATE-TRANS
+           IF RECORD-VALID
+               EVALUATE TRUE
+                   WHEN MT-ADD-TRANS
+                       PERFORM 2100-PROCESS-ADD
+                   WHEN MT-CHANGE-TRANS
+                       PERFORM 2200-PROCESS-CHANGE
+                   WHEN MT-CLOSE-TRANS
+                       PERFORM 2300-PROCESS-CLOSE
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           PERFORM 2900-WRITE-LOG-RECORD
+           READ MAINT-TRANS-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *****************************************************************
+      * VALIDATE-TRANS
+      * Business Rule: apply the same principal/rate/term/loan-type
+      * edits LOANPROC applies to LOAN-FILE, so a bad ADD or CHANGE
+      * transaction cannot get a record onto the master that would
+      * later be rejected (or worse, abend) during servicing. CHANGE
+      * and CLOSE additionally require the loan to already exist.
+      *****************************************************************
+       2050-VALIDATE-TRANS.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+
+           IF NOT MT-ADD-TRANS
+               AND NOT MT-CHANGE-TRANS
+               AND NOT MT-CLOSE-TRANS
+               SET RECORD-INVALID TO TRUE
+               SET MT-BAD-TRANS-TYPE TO TRUE
+           END-IF
+
+           IF RECORD-VALID
+               AND (MT-ADD-TRANS OR MT-CHANGE-TRANS)
+               PERFORM 2060-VALIDATE-LOAN-FIELDS
+           END-IF
+
+           IF RECORD-VALID
+               MOVE MT-LOAN-NUMBER TO LF-LOAN-NUMBER
+               PERFORM 2070-FIND-LOAN
+               IF MT-ADD-TRANS AND LOAN-FOUND
+                   SET RECORD-INVALID TO TRUE
+                   SET MT-DUP-LOAN TO TRUE
+               END-IF
+               IF (MT-CHANGE-TRANS OR MT-CLOSE-TRANS)
+                   AND NOT LOAN-FOUND
+                   SET RECORD-INVALID TO TRUE
+                   SET MT-LOAN-NOT-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+       2060-VALIDATE-LOAN-FIELDS.
+           IF MT-PRINCIPAL = 0
+               SET RECORD-INVALID TO TRUE
+               SET MT-BAD-PRINCIPAL TO TRUE
+           END-IF
+
+           IF RECORD-VALID
+               AND (MT-INTEREST-RATE = 0 OR MT-INTEREST-RATE NOT < 1)
+               SET RECORD-INVALID TO TRUE
+               SET MT-BAD-RATE TO TRUE
+           END-IF
+
+           IF RECORD-VALID
+               AND (MT-TERM-MONTHS = 0
+                    OR MT-TERM-MONTHS > WS-MAX-TERM-MONTHS)
+               SET RECORD-INVALID TO TRUE
+               SET MT-BAD-TERM TO TRUE
+           END-IF
+
+           IF RECORD-VALID
+               AND MT-LOAN-TYPE NOT = 'F'
+               AND MT-LOAN-TYPE NOT = 'V'
+               AND MT-LOAN-TYPE NOT = 'I'
+               SET RECORD-INVALID TO TRUE
+               SET MT-BAD-LOAN-TYPE TO TRUE
+           END-IF.
+
+       2070-FIND-LOAN.
+           MOVE 'N' TO WS-FOUND-FLAG
+           READ LOAN-FILE
+               KEY IS LF-LOAN-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   SET LOAN-FOUND TO TRUE
+           END-READ.
+
+      *****************************************************************
+      * PROCESS-ADD
+      * Business Rule: a new loan starts fully open with its balance
+      * equal to the principal and no payment history; LOANPROC
+      * computes the first LF-PAYMENT-AMOUNT the next time it services
+      * this loan, so LNMAINT leaves it at zero here.
+      *****************************************************************
+       2100-PROCESS-ADD.
+           MOVE MT-LOAN-NUMBER    TO LF-LOAN-NUMBER
+           MOVE MT-CUSTOMER-NAME  TO LF-CUSTOMER-NAME
+           MOVE MT-PRINCIPAL      TO LF-PRINCIPAL
+           MOVE MT-INTEREST-RATE  TO LF-INTEREST-RATE
+           MOVE MT-TERM-MONTHS    TO LF-TERM-MONTHS
+           MOVE MT-START-DATE     TO LF-START-DATE
+           MOVE MT-LOAN-TYPE      TO LF-LOAN-TYPE
+           MOVE 0                 TO LF-PAYMENT-AMOUNT
+           MOVE MT-PRINCIPAL      TO LF-BALANCE
+           MOVE MT-ACCOUNT-TYPE   TO LF-ACCOUNT-TYPE
+           MOVE MT-RATE-INDEX     TO LF-RATE-INDEX
+           MOVE 0                 TO LF-LAST-POST-DATE
+           SET LOAN-OPEN          TO TRUE
+
+           WRITE LOAN-RECORD
+               INVALID KEY
+                   SET RECORD-INVALID TO TRUE
+                   SET MT-DUP-LOAN TO TRUE
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+      *****************************************************************
+      * PROCESS-CHANGE
+      * Business Rule: 2070-FIND-LOAN has already read the record
+      * into LOAN-RECORD, so change the fields a maintenance
+      * transaction is allowed to touch and rewrite it - balance,
+      * status and posting history are left as the servicing run
+      * left them.
+      *****************************************************************
+       2200-PROCESS-CHANGE.
+           MOVE MT-CUSTOMER-NAME  TO LF-CUSTOMER-NAME
+           MOVE MT-PRINCIPAL      TO LF-PRINCIPAL
+           MOVE MT-INTEREST-RATE  TO LF-INTEREST-RATE
+           MOVE MT-TERM-MONTHS    TO LF-TERM-MONTHS
+           MOVE MT-START-DATE     TO LF-START-DATE
+           MOVE MT-LOAN-TYPE      TO LF-LOAN-TYPE
+           MOVE MT-ACCOUNT-TYPE   TO LF-ACCOUNT-TYPE
+           MOVE MT-RATE-INDEX     TO LF-RATE-INDEX
+
+           REWRITE LOAN-RECORD
+               INVALID KEY
+                   SET RECORD-INVALID TO TRUE
+                   SET MT-LOAN-NOT-FOUND TO TRUE
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-REWRITE.
+
+      *****************************************************************
+      * PROCESS-CLOSE
+      * Business Rule: mark the loan LOAN-CLOSED so LOANPROC skips it
+      * on future runs, the same status a full payoff sets it to;
+      * this covers loans closed for reasons other than payoff, such
+      * as a cancellation or write-off.
+      *****************************************************************
+       2300-PROCESS-CLOSE.
+           SET LOAN-CLOSED TO TRUE
+
+           REWRITE LOAN-RECORD
+               INVALID KEY
+                   SET RECORD-INVALID TO TRUE
+                   SET MT-LOAN-NOT-FOUND TO TRUE
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-CLOSE-COUNT
+           END-REWRITE.
+
+       2900-WRITE-LOG-RECORD.
+           MOVE MT-LOAN-NUMBER  TO LL-LOAN-NUMBER
+           MOVE MT-TRANS-TYPE   TO LL-TRANS-TYPE
+           MOVE WS-REASON-CODE  TO LL-REASON-CODE
+           IF RECORD-VALID
+               MOVE "APPLIED" TO LL-RESULT
+           ELSE
+               MOVE "REJECTED" TO LL-RESULT
+           END-IF
+           MOVE WS-LOG-LINE TO ML-LINE
+           WRITE ML-LINE.
+
+       9000-CLEANUP.
+           PERFORM 9100-PRINT-SUMMARY
+           CLOSE LOAN-FILE
+           CLOSE MAINT-TRANS-FILE
+           CLOSE MAINT-LOG-FILE.
+
+       9100-PRINT-SUMMARY.
+           MOVE SPACES TO ML-LINE
+           WRITE ML-LINE
+           MOVE "LOAN MAINTENANCE SUMMARY" TO ML-LINE
+           WRITE ML-LINE
+           MOVE SPACES TO ML-LINE
+           WRITE ML-LINE
+           STRING "LOANS ADDED    : " WS-ADD-COUNT
+               DELIMITED BY SIZE INTO ML-LINE
+           WRITE ML-LINE
+           STRING "LOANS CHANGED  : " WS-CHANGE-COUNT
+               DELIMITED BY SIZE INTO ML-LINE
+           WRITE ML-LINE
+           STRING "LOANS CLOSED   : " WS-CLOSE-COUNT
+               DELIMITED BY SIZE INTO ML-LINE
+           WRITE ML-LINE
+           STRING "TRANSACTIONS REJECTED : " WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO ML-LINE
+           WRITE ML-LINE.
