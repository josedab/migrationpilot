@@ -12,34 +12,124 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS LF-LOAN-NUMBER.
-       
+
+           SELECT PAYMENT-FEED-FILE ASSIGN TO "PMTFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATE-INDEX-FILE ASSIGN TO "RATEIDX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-TRANS-FILE ASSIGN TO "LOANTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-REPORT ASSIGN TO "CTLRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "LOANCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "LNREJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LOAN-FILE.
-       01  LOAN-RECORD.
-           05  LF-LOAN-NUMBER         PIC 9(10).
-           05  LF-CUSTOMER-NAME       PIC X(50).
-           05  LF-PRINCIPAL           PIC 9(9)V99.
-           05  LF-INTEREST-RATE       PIC 9(2)V9(4).
-           05  LF-TERM-MONTHS         PIC 9(3).
-           05  LF-START-DATE          PIC 9(8).
-           05  LF-LOAN-TYPE           PIC X(1).
-               88 FIXED-RATE          VALUE 'F'.
-               88 VARIABLE-RATE       VALUE 'V'.
-               88 INTEREST-ONLY       VALUE 'I'.
-           05  LF-PAYMENT-AMOUNT      PIC 9(7)V99.
-           05  LF-BALANCE             PIC 9(9)V99.
+           COPY LOANREC.
+
+       FD  PAYMENT-FEED-FILE.
+           COPY PMTFEED.
+
+       FD  RATE-INDEX-FILE.
+           COPY RATEIDX.
+
+       FD  LOAN-TRANS-FILE.
+           COPY TRANREC.
+
+       FD  CONTROL-REPORT.
+       01  CR-LINE                    PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       FD  REJECT-FILE.
+           COPY REJREC.
 
        WORKING-STORAGE SECTION.
        01  WS-CALCULATION-FIELDS.
            05  WS-MONTHLY-RATE        PIC 9V9(8).
-           05  WS-NUM-PAYMENTS        PIC 9(3).
+           05  WS-NUM-PAYMENTS        PIC S9(3).
            05  WS-PAYMENT             PIC 9(7)V99.
            05  WS-TOTAL-INTEREST      PIC 9(9)V99.
            05  WS-PRINCIPAL-PART      PIC 9(7)V99.
            05  WS-INTEREST-PART       PIC 9(7)V99.
            05  WS-REMAINING-BALANCE   PIC 9(9)V99.
-           
+           05  WS-BEGIN-BALANCE       PIC 9(9)V99.
+           05  WS-POSTED-AMOUNT       PIC 9(9)V99.
+
+       01  WS-DATE-FIELDS.
+           05  WS-RUN-DATE            PIC 9(8).
+           05  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+               10  WS-RD-YYYY         PIC 9(4).
+               10  WS-RD-MM           PIC 9(2).
+               10  WS-RD-DD           PIC 9(2).
+
+       01  WS-RATE-MAX-ENTRIES        PIC 9(4) VALUE 200.
+
+       01  WS-RATE-INDEX-TABLE.
+           05  WS-RATE-COUNT          PIC 9(4) VALUE 0.
+           05  WS-RATE-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-RATE-IDX.
+               10  WS-RATE-TAB-NAME   PIC X(8).
+               10  WS-RATE-TAB-DATE   PIC 9(8).
+               10  WS-RATE-TAB-RATE   PIC 9(2)V9(4).
+
+       01  WS-RATE-LOOKUP-FIELDS.
+           05  WS-START-DATE-WORK     PIC 9(8).
+           05  WS-START-DATE-R REDEFINES WS-START-DATE-WORK.
+               10  WS-SD-YYYY         PIC 9(4).
+               10  WS-SD-MM           PIC 9(2).
+               10  WS-SD-DD           PIC 9(2).
+           05  WS-ELAPSED-MONTHS      PIC S9(4).
+           05  WS-BEST-DATE           PIC 9(8).
+           05  WS-BEST-RATE           PIC 9(2)V9(4).
+
+       01  WS-RATE-EOF-FLAG           PIC X VALUE 'N'.
+           88 RATE-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-CTL-LOAN-COUNT      PIC 9(7)     VALUE 0.
+           05  WS-CTL-TOTAL-PAYMENTS  PIC 9(11)V99 VALUE 0.
+           05  WS-CTL-TOTAL-INTEREST  PIC 9(11)V99 VALUE 0.
+           05  WS-CTL-TOTAL-PRINCIPAL PIC 9(11)V99 VALUE 0.
+           05  WS-CTL-TOTAL-LATE-FEES PIC 9(9)V99  VALUE 0.
+
+       01  WS-CTL-REPORT-LINE.
+           05  CTL-LABEL              PIC X(30).
+           05  CTL-AMOUNT             PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RESTART-PARM            PIC X(8) VALUE SPACES.
+           88 WS-RESTART-REQUESTED    VALUE "RESTART".
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+           05  WS-CHECKPOINT-COUNT    PIC 9(4) VALUE 0.
+           05  WS-CHECKPOINT-FILE-STATUS PIC X(2).
+               88 CHECKPOINT-FILE-OK     VALUE '00'.
+               88 CHECKPOINT-FILE-MISSING VALUE '05'.
+
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALID-FLAG          PIC X VALUE 'Y'.
+               88 RECORD-VALID        VALUE 'Y'.
+               88 RECORD-INVALID      VALUE 'N'.
+           05  WS-REASON-CODE         PIC X(4).
+           05  WS-MAX-TERM-MONTHS     PIC 9(3) VALUE 480.
+
+       01  WS-PAYOFF-FIELDS.
+           05  WS-LAST-POST-WORK      PIC 9(8).
+           05  WS-DAYS-SINCE-POST     PIC S9(5).
+           05  WS-PAYOFF-AMOUNT       PIC 9(9)V99.
+
        01  WS-LATE-FEE-FIELDS.
            05  WS-DAYS-LATE           PIC 9(3).
            05  WS-LATE-FEE            PIC 9(5)V99.
@@ -52,6 +142,10 @@
        01  WS-FLAGS.
            05  WS-EOF-FLAG            PIC X VALUE 'N'.
                88 END-OF-FILE         VALUE 'Y'.
+           05  WS-PMT-EOF-FLAG        PIC X VALUE 'N'.
+               88 PMT-END-OF-FILE     VALUE 'Y'.
+           05  WS-PAYOFF-FLAG         PIC X VALUE 'N'.
+               88 PAYOFF-REQUESTED    VALUE 'Y'.
            05  WS-ERROR-FLAG          PIC X VALUE 'N'.
                88 HAS-ERROR           VALUE 'Y'.
 
@@ -66,21 +160,217 @@
            STOP RUN.
 
        1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
            OPEN I-O LOAN-FILE
+           OPEN INPUT PAYMENT-FEED-FILE
+           OPEN EXTEND LOAN-TRANS-FILE
+           OPEN EXTEND REJECT-FILE
+           OPEN INPUT RATE-INDEX-FILE
+           READ RATE-INDEX-FILE
+               AT END SET RATE-END-OF-FILE TO TRUE
+           END-READ
+           PERFORM 1050-LOAD-RATE-TABLE UNTIL RATE-END-OF-FILE
+           CLOSE RATE-INDEX-FILE
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 1060-RESTART-POSITION
+           ELSE
+               IF NOT END-OF-FILE
+                   READ LOAN-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                   END-READ
+               END-IF
+           END-IF
+
+           PERFORM 2076-ADVANCE-PAYMENT-FEED.
+
+      *****************************************************************
+      * RESTART-POSITION
+      * Business Rule: when this run is a restart, position
+      * LOAN-FILE just past the last loan checkpointed by a prior
+      * (abended) run rather than starting from the top, so an
+      * abend cannot cause a loan to be re-posted this cycle. If no
+      * checkpoint interval (or clean completion) has ever occurred,
+      * LOANCKPT.DAT will not exist yet - that is not an error, it
+      * just means restart falls back to starting from the top. The
+      * checkpoint also carries the control totals as of that point,
+      * so the control report resumes the day's totals rather than
+      * silently understating them by only counting what ran after
+      * the restart.
+      *****************************************************************
+       1060-RESTART-POSITION.
+           MOVE 0 TO CK-LOAN-NUMBER
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-MISSING
+               DISPLAY 'NO PRIOR CHECKPOINT FOUND - '
+                   'RESTARTING FROM THE TOP OF LOAN-FILE'
+           END-IF
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CHECKPOINT-FILE-OK
+                   MOVE CK-CTL-LOAN-COUNT      TO WS-CTL-LOAN-COUNT
+                   MOVE CK-CTL-TOTAL-PAYMENTS  TO WS-CTL-TOTAL-PAYMENTS
+                   MOVE CK-CTL-TOTAL-INTEREST  TO WS-CTL-TOTAL-INTEREST
+                   MOVE CK-CTL-TOTAL-PRINCIPAL
+                       TO WS-CTL-TOTAL-PRINCIPAL
+                   MOVE CK-CTL-TOTAL-LATE-FEES
+                       TO WS-CTL-TOTAL-LATE-FEES
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           MOVE CK-LOAN-NUMBER TO LF-LOAN-NUMBER
+           START LOAN-FILE KEY IS GREATER THAN LF-LOAN-NUMBER
+               INVALID KEY SET END-OF-FILE TO TRUE
+           END-START
+
            IF NOT END-OF-FILE
-               READ LOAN-FILE
+               READ LOAN-FILE NEXT
                    AT END SET END-OF-FILE TO TRUE
                END-READ
            END-IF.
 
+      *****************************************************************
+      * LOAD-RATE-TABLE
+      * Business Rule: pull the whole published rate index into
+      * memory once at start-up rather than re-reading it per loan.
+      * WS-RATE-ENTRY only has room for WS-RATE-MAX-ENTRIES rows -
+      * stop loading and flag it rather than write past the table
+      * if the index has grown beyond that.
+      *****************************************************************
+       1050-LOAD-RATE-TABLE.
+           IF WS-RATE-COUNT >= WS-RATE-MAX-ENTRIES
+               DISPLAY 'RATE INDEX EXCEEDS TABLE CAPACITY OF '
+                   WS-RATE-MAX-ENTRIES ' ENTRIES - TABLE TRUNCATED'
+               SET RATE-END-OF-FILE TO TRUE
+           ELSE
+               ADD 1 TO WS-RATE-COUNT
+               MOVE RI-INDEX-NAME     TO WS-RATE-TAB-NAME(WS-RATE-COUNT)
+               MOVE RI-EFFECTIVE-DATE TO WS-RATE-TAB-DATE(WS-RATE-COUNT)
+               MOVE RI-RATE           TO WS-RATE-TAB-RATE(WS-RATE-COUNT)
+               READ RATE-INDEX-FILE
+                   AT END SET RATE-END-OF-FILE TO TRUE
+               END-READ
+           END-IF.
+
        2000-PROCESS-LOANS.
-           PERFORM 2100-CALCULATE-PAYMENT
-           PERFORM 2200-CALCULATE-LATE-FEE
-           PERFORM 2300-UPDATE-BALANCE
+           IF LOAN-CLOSED
+               CONTINUE
+           ELSE
+               PERFORM 2050-VALIDATE-LOAN-RECORD
+               IF RECORD-VALID
+                   MOVE LF-BALANCE TO WS-BEGIN-BALANCE
+                   PERFORM 2075-MATCH-PAYMENT-FEED
+                   IF PAYOFF-REQUESTED
+                       PERFORM 2400-PROCESS-PAYOFF
+                   ELSE
+                       PERFORM 2100-CALCULATE-PAYMENT
+                       PERFORM 2200-CALCULATE-LATE-FEE
+                       PERFORM 2300-UPDATE-BALANCE
+                   END-IF
+                   PERFORM 2500-WRITE-TRANS-RECORD
+                   PERFORM 2600-ACCUMULATE-TOTALS
+                   PERFORM 2700-CHECKPOINT
+               ELSE
+                   PERFORM 2060-WRITE-REJECT-RECORD
+               END-IF
+           END-IF
            READ LOAN-FILE NEXT
                AT END SET END-OF-FILE TO TRUE
            END-READ.
 
+      *****************************************************************
+      * VALIDATE-LOAN-RECORD
+      * Business Rule: LF-PRINCIPAL, LF-INTEREST-RATE and
+      * LF-TERM-MONTHS all feed the amortization formula's
+      * denominator - a zero or out-of-range value there would
+      * abend 2100-CALCULATE-PAYMENT, so screen for it up front
+      * and reject the record instead of letting COMPUTE blow up.
+      *****************************************************************
+       2050-VALIDATE-LOAN-RECORD.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+
+           IF LF-PRINCIPAL = 0
+               SET RECORD-INVALID TO TRUE
+               MOVE 'R001' TO WS-REASON-CODE
+           END-IF
+
+           IF RECORD-VALID
+               AND (LF-INTEREST-RATE = 0 OR LF-INTEREST-RATE NOT < 1)
+               SET RECORD-INVALID TO TRUE
+               MOVE 'R002' TO WS-REASON-CODE
+           END-IF
+
+           IF RECORD-VALID
+               AND (LF-TERM-MONTHS = 0
+                    OR LF-TERM-MONTHS > WS-MAX-TERM-MONTHS)
+               SET RECORD-INVALID TO TRUE
+               MOVE 'R003' TO WS-REASON-CODE
+           END-IF
+
+           IF RECORD-VALID
+               AND NOT FIXED-RATE
+               AND NOT VARIABLE-RATE
+               AND NOT INTEREST-ONLY
+               SET RECORD-INVALID TO TRUE
+               MOVE 'R004' TO WS-REASON-CODE
+           END-IF.
+
+      *****************************************************************
+      * WRITE-REJECT-RECORD
+      * Business Rule: park the offending record and reason code on
+      * LNREJECT.DAT and move on, so one bad record does not stop
+      * the rest of LOANS.DAT from getting processed this cycle.
+      *****************************************************************
+       2060-WRITE-REJECT-RECORD.
+           MOVE WS-RUN-DATE    TO RJ-RUN-DATE
+           MOVE WS-REASON-CODE TO RJ-REASON-CODE
+           MOVE LOAN-RECORD    TO RJ-LOAN-IMAGE
+           WRITE REJECT-RECORD.
+
+      *****************************************************************
+      * MATCH-PAYMENT-FEED
+      * Business Rule: PAYMENT-FEED-FILE carries at most one entry
+      * per loan per cycle and is sorted ascending by PF-LOAN-NUMBER,
+      * the same key sequence LOAN-FILE is read in, so the feed can
+      * be walked forward in step with LOAN-FILE (classic
+      * transaction-against-master match). A loan with no matching
+      * feed entry this cycle is treated as not-yet-due, so
+      * WS-DAYS-LATE stays zero rather than carrying over stale data.
+      *****************************************************************
+       2075-MATCH-PAYMENT-FEED.
+           MOVE 0 TO WS-DAYS-LATE
+           MOVE 'N' TO WS-PAYOFF-FLAG
+           PERFORM 2076-ADVANCE-PAYMENT-FEED
+               UNTIL PMT-END-OF-FILE
+               OR PF-LOAN-NUMBER NOT LESS THAN LF-LOAN-NUMBER
+           IF NOT PMT-END-OF-FILE
+               AND PF-LOAN-NUMBER = LF-LOAN-NUMBER
+               IF PF-PAYOFF-PAYMENT
+                   SET PAYOFF-REQUESTED TO TRUE
+               ELSE
+                   PERFORM 2077-CALCULATE-DAYS-LATE
+               END-IF
+           END-IF.
+
+       2076-ADVANCE-PAYMENT-FEED.
+           READ PAYMENT-FEED-FILE
+               AT END SET PMT-END-OF-FILE TO TRUE
+           END-READ.
+
+       2077-CALCULATE-DAYS-LATE.
+           IF PF-RECEIVED-DATE > PF-DUE-DATE
+               COMPUTE WS-DAYS-LATE =
+                   FUNCTION INTEGER-OF-DATE(PF-RECEIVED-DATE) -
+                   FUNCTION INTEGER-OF-DATE(PF-DUE-DATE)
+           ELSE
+               MOVE 0 TO WS-DAYS-LATE
+           END-IF.
+
       *****************************************************************
       * CALCULATE-PAYMENT
       * Business Rule: Calculate monthly payment using standard
@@ -122,9 +412,46 @@
 
            MOVE WS-PAYMENT TO LF-PAYMENT-AMOUNT.
 
+      *****************************************************************
+      * GET-CURRENT-RATE
+      * Business Rule: reprice a variable-rate loan against the
+      * published index named in LF-RATE-INDEX, using the latest
+      * index entry effective on or before the current processing
+      * date (LF-START-DATE plus periods elapsed since booking).
+      * Falls back to LF-INTEREST-RATE / 12, already left in
+      * WS-MONTHLY-RATE by 2100, if the index has no entry yet.
+      *****************************************************************
        2150-GET-CURRENT-RATE.
-      * In production, this would fetch from rate table
-           CONTINUE.
+           MOVE LF-START-DATE TO WS-START-DATE-WORK
+           COMPUTE WS-ELAPSED-MONTHS =
+               (WS-RD-YYYY - WS-SD-YYYY) * 12 +
+               (WS-RD-MM - WS-SD-MM)
+           IF WS-ELAPSED-MONTHS < 0
+               MOVE 0 TO WS-ELAPSED-MONTHS
+           END-IF
+
+           COMPUTE WS-NUM-PAYMENTS = LF-TERM-MONTHS - WS-ELAPSED-MONTHS
+           IF WS-NUM-PAYMENTS < 1
+               MOVE 1 TO WS-NUM-PAYMENTS
+           END-IF
+
+           MOVE 0 TO WS-BEST-DATE
+           MOVE 0 TO WS-BEST-RATE
+           PERFORM 2155-SCAN-RATE-TABLE
+               VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-COUNT
+
+           IF WS-BEST-DATE > 0
+               COMPUTE WS-MONTHLY-RATE = WS-BEST-RATE / 12
+           END-IF.
+
+       2155-SCAN-RATE-TABLE.
+           IF WS-RATE-TAB-NAME(WS-RATE-IDX) = LF-RATE-INDEX
+               AND WS-RATE-TAB-DATE(WS-RATE-IDX) <= WS-RUN-DATE
+               AND WS-RATE-TAB-DATE(WS-RATE-IDX) > WS-BEST-DATE
+               MOVE WS-RATE-TAB-DATE(WS-RATE-IDX) TO WS-BEST-DATE
+               MOVE WS-RATE-TAB-RATE(WS-RATE-IDX) TO WS-BEST-RATE
+           END-IF.
 
       *****************************************************************
       * CALCULATE-LATE-FEE
@@ -133,6 +460,7 @@
       * Maximum fee capped at $500
       *****************************************************************
        2200-CALCULATE-LATE-FEE.
+           MOVE LF-ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
            IF WS-DAYS-LATE > 0
       * Calculate base fee
                COMPUTE WS-LATE-FEE = 
@@ -181,13 +509,182 @@
                MOVE 0 TO LF-BALANCE
            END-IF
 
+           MOVE WS-RUN-DATE TO LF-LAST-POST-DATE
+           MOVE LF-PAYMENT-AMOUNT TO WS-POSTED-AMOUNT
+
       * Write updated record
            REWRITE LOAN-RECORD
                INVALID KEY
-                   MOVE 'ERROR UPDATING LOAN RECORD' 
+                   MOVE 'ERROR UPDATING LOAN RECORD'
+                       TO WS-ERROR-MESSAGE
+                   SET HAS-ERROR TO TRUE
+           END-REWRITE.
+
+      *****************************************************************
+      * PROCESS-PAYOFF
+      * Business Rule: a payoff transaction closes the loan out mid
+      * cycle - accrue interest only from the last posting date
+      * (LF-START-DATE if the loan has never posted) through the
+      * payoff effective date, add it to the outstanding balance to
+      * get the payoff amount, then zero LF-BALANCE. This is a
+      * distinct closing entry, not a regular amortized payment.
+      *****************************************************************
+       2400-PROCESS-PAYOFF.
+           COMPUTE WS-MONTHLY-RATE = LF-INTEREST-RATE / 12
+           IF VARIABLE-RATE
+               PERFORM 2150-GET-CURRENT-RATE
+           END-IF
+
+           PERFORM 2450-CALCULATE-ACCRUED-INTEREST
+
+           MOVE LF-BALANCE TO WS-PRINCIPAL-PART
+           COMPUTE WS-PAYOFF-AMOUNT = LF-BALANCE + WS-INTEREST-PART
+           MOVE WS-PAYOFF-AMOUNT TO WS-POSTED-AMOUNT
+           MOVE 0 TO LF-BALANCE
+           MOVE 0 TO WS-LATE-FEE
+           MOVE PF-RECEIVED-DATE TO LF-LAST-POST-DATE
+           SET LOAN-CLOSED TO TRUE
+
+           REWRITE LOAN-RECORD
+               INVALID KEY
+                   MOVE 'ERROR UPDATING LOAN RECORD'
                        TO WS-ERROR-MESSAGE
                    SET HAS-ERROR TO TRUE
            END-REWRITE.
 
+       2450-CALCULATE-ACCRUED-INTEREST.
+           IF LF-LAST-POST-DATE = 0
+               MOVE LF-START-DATE TO WS-LAST-POST-WORK
+           ELSE
+               MOVE LF-LAST-POST-DATE TO WS-LAST-POST-WORK
+           END-IF
+
+           COMPUTE WS-DAYS-SINCE-POST =
+               FUNCTION INTEGER-OF-DATE(PF-RECEIVED-DATE) -
+               FUNCTION INTEGER-OF-DATE(WS-LAST-POST-WORK)
+           IF WS-DAYS-SINCE-POST < 0
+               MOVE 0 TO WS-DAYS-SINCE-POST
+           END-IF
+
+           COMPUTE WS-INTEREST-PART ROUNDED =
+               LF-BALANCE * WS-MONTHLY-RATE * WS-DAYS-SINCE-POST / 30.
+
+      *****************************************************************
+      * WRITE-TRANS-RECORD
+      * Business Rule: append one audit record per loan per run so
+      * a disputed balance can be traced back through every posting
+      * without relying on the point-in-time LOAN-FILE snapshot.
+      *****************************************************************
+       2500-WRITE-TRANS-RECORD.
+           MOVE LF-LOAN-NUMBER    TO TR-LOAN-NUMBER
+           MOVE WS-RUN-DATE       TO TR-RUN-DATE
+           IF PAYOFF-REQUESTED
+               SET TR-PAYOFF-PAYMENT TO TRUE
+           ELSE
+               SET TR-SCHEDULED-PAYMENT TO TRUE
+           END-IF
+           MOVE WS-POSTED-AMOUNT  TO TR-PAYMENT-AMOUNT
+           MOVE WS-INTEREST-PART  TO TR-INTEREST-PART
+           MOVE WS-PRINCIPAL-PART TO TR-PRINCIPAL-PART
+           MOVE WS-LATE-FEE       TO TR-LATE-FEE
+           MOVE WS-BEGIN-BALANCE  TO TR-BEGIN-BALANCE
+           MOVE LF-BALANCE        TO TR-END-BALANCE
+           WRITE LOAN-TRANS-RECORD.
+
+      *****************************************************************
+      * ACCUMULATE-TOTALS
+      * Business Rule: keep one set of running control totals across
+      * the whole run so 9000-CLEANUP can print a single number to
+      * tie the run out against the general ledger feed.
+      *****************************************************************
+       2600-ACCUMULATE-TOTALS.
+           ADD 1                  TO WS-CTL-LOAN-COUNT
+           ADD WS-POSTED-AMOUNT   TO WS-CTL-TOTAL-PAYMENTS
+           ADD WS-INTEREST-PART   TO WS-CTL-TOTAL-INTEREST
+           ADD WS-PRINCIPAL-PART  TO WS-CTL-TOTAL-PRINCIPAL
+           ADD WS-LATE-FEE        TO WS-CTL-TOTAL-LATE-FEES.
+
+      *****************************************************************
+      * CHECKPOINT
+      * Business Rule: every WS-CHECKPOINT-INTERVAL loans posted,
+      * record the last successfully processed LF-LOAN-NUMBER so a
+      * restart run knows exactly where to resume.
+      *****************************************************************
+       2700-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+               PERFORM 2710-WRITE-CHECKPOINT
+           END-IF.
+
+       2710-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE LF-LOAN-NUMBER         TO CK-LOAN-NUMBER
+           MOVE WS-RUN-DATE            TO CK-RUN-DATE
+           MOVE WS-CTL-LOAN-COUNT      TO CK-CTL-LOAN-COUNT
+           MOVE WS-CTL-TOTAL-PAYMENTS  TO CK-CTL-TOTAL-PAYMENTS
+           MOVE WS-CTL-TOTAL-INTEREST  TO CK-CTL-TOTAL-INTEREST
+           MOVE WS-CTL-TOTAL-PRINCIPAL TO CK-CTL-TOTAL-PRINCIPAL
+           MOVE WS-CTL-TOTAL-LATE-FEES TO CK-CTL-TOTAL-LATE-FEES
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        9000-CLEANUP.
-           CLOSE LOAN-FILE.
+           PERFORM 9100-PRINT-CONTROL-REPORT
+           PERFORM 9200-CLEAR-CHECKPOINT
+           CLOSE LOAN-FILE
+           CLOSE PAYMENT-FEED-FILE
+           CLOSE LOAN-TRANS-FILE
+           CLOSE REJECT-FILE.
+
+      *****************************************************************
+      * PRINT-CONTROL-REPORT
+      * Business Rule: one control-total report per run, covering
+      * loan count and total payments/interest/principal/late fees
+      * posted, for reconciliation against the GL feed.
+      *****************************************************************
+       9100-PRINT-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-REPORT
+
+           MOVE "LOANPROC CONTROL TOTALS" TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE SPACES TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE "LOANS PROCESSED"      TO CTL-LABEL
+           MOVE WS-CTL-LOAN-COUNT      TO CTL-AMOUNT
+           MOVE WS-CTL-REPORT-LINE     TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE "TOTAL PAYMENTS POSTED"   TO CTL-LABEL
+           MOVE WS-CTL-TOTAL-PAYMENTS     TO CTL-AMOUNT
+           MOVE WS-CTL-REPORT-LINE        TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE "TOTAL INTEREST COLLECTED" TO CTL-LABEL
+           MOVE WS-CTL-TOTAL-INTEREST      TO CTL-AMOUNT
+           MOVE WS-CTL-REPORT-LINE         TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE "TOTAL PRINCIPAL COLLECTED" TO CTL-LABEL
+           MOVE WS-CTL-TOTAL-PRINCIPAL      TO CTL-AMOUNT
+           MOVE WS-CTL-REPORT-LINE          TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE "TOTAL LATE FEES ASSESSED" TO CTL-LABEL
+           MOVE WS-CTL-TOTAL-LATE-FEES     TO CTL-AMOUNT
+           MOVE WS-CTL-REPORT-LINE         TO CR-LINE
+           WRITE CR-LINE
+
+           CLOSE CONTROL-REPORT.
+
+      *****************************************************************
+      * CLEAR-CHECKPOINT
+      * Business Rule: a run that reaches 9000-CLEANUP completed
+      * clean, so the checkpoint is reset - otherwise a later
+      * RESTART run would skip loans that were never abandoned.
+      *****************************************************************
+       9200-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
