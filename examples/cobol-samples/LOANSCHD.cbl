@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANSCHD.
+       AUTHOR. MIGRATIONPILOT-EXAMPLE.
+      *
+      * LOAN AMORTIZATION SCHEDULE REPORT
+      * Reads LOAN-FILE and prints the full period-by-period
+      * amortization schedule for every loan, using the same
+      * amortization formula as LOANPROC 2100-CALCULATE-PAYMENT.
+      * Variable-rate loans are projected at the current published
+      * index rate (the same lookup LOANPROC 2150-GET-CURRENT-RATE
+      * uses), not the origination rate - future index moves are not
+      * known, so those rows are footnoted as subject to repricing.
+      * This is a read-only report - it never rewrites LOAN-FILE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO "LOANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LF-LOAN-NUMBER.
+
+           SELECT RATE-INDEX-FILE ASSIGN TO "RATEIDX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SCHEDULE-REPORT ASSIGN TO "SCHEDRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+           COPY LOANREC.
+
+       FD  RATE-INDEX-FILE.
+           COPY RATEIDX.
+
+       FD  SCHEDULE-REPORT.
+       01  SR-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CALCULATION-FIELDS.
+           05  WS-MONTHLY-RATE        PIC 9V9(8).
+           05  WS-PAYMENT             PIC 9(7)V99.
+           05  WS-PRINCIPAL-PART      PIC 9(7)V99.
+           05  WS-INTEREST-PART       PIC 9(7)V99.
+           05  WS-WORKING-BALANCE     PIC 9(9)V99.
+           05  WS-PERIOD              PIC 9(3).
+
+       01  WS-DATE-FIELDS.
+           05  WS-RUN-DATE            PIC 9(8).
+           05  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+               10  WS-RD-YYYY         PIC 9(4).
+               10  WS-RD-MM           PIC 9(2).
+               10  WS-RD-DD           PIC 9(2).
+
+       01  WS-RATE-MAX-ENTRIES        PIC 9(4) VALUE 200.
+
+       01  WS-RATE-INDEX-TABLE.
+           05  WS-RATE-COUNT          PIC 9(4) VALUE 0.
+           05  WS-RATE-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-RATE-IDX.
+               10  WS-RATE-TAB-NAME   PIC X(8).
+               10  WS-RATE-TAB-DATE   PIC 9(8).
+               10  WS-RATE-TAB-RATE   PIC 9(2)V9(4).
+
+       01  WS-RATE-LOOKUP-FIELDS.
+           05  WS-START-DATE-WORK     PIC 9(8).
+           05  WS-START-DATE-R REDEFINES WS-START-DATE-WORK.
+               10  WS-SD-YYYY         PIC 9(4).
+               10  WS-SD-MM           PIC 9(2).
+               10  WS-SD-DD           PIC 9(2).
+           05  WS-ELAPSED-MONTHS      PIC S9(4).
+           05  WS-NUM-PAYMENTS        PIC S9(3).
+           05  WS-BEST-DATE           PIC 9(8).
+           05  WS-BEST-RATE           PIC 9(2)V9(4).
+
+       01  WS-RATE-EOF-FLAG           PIC X VALUE 'N'.
+           88 RATE-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG            PIC X VALUE 'N'.
+               88 END-OF-FILE         VALUE 'Y'.
+
+       01  WS-REPORT-LINE.
+           05  RL-LOAN-NUMBER         PIC 9(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RL-PERIOD              PIC ZZ9.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RL-PAYMENT             PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RL-PRINCIPAL-PART      PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RL-INTEREST-PART       PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RL-BALANCE             PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  RL-RATE-NOTE           PIC X(9).
+
+       01  WS-HEADING-1.
+           05  FILLER                 PIC X(80) VALUE
+               "LOAN NUMBER   PER  PAYMENT       PRINCIPAL     INTEREST"
+               & "      BALANCE".
+
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(80) VALUE
+               "(VARIABLE) ROWS ARE PROJECTED AT THE CURRENT INDEX RATE"
+               & " - SUBJECT TO CHANGE".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOANS UNTIL END-OF-FILE
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT LOAN-FILE
+           OPEN OUTPUT SCHEDULE-REPORT
+           OPEN INPUT RATE-INDEX-FILE
+           READ RATE-INDEX-FILE
+               AT END SET RATE-END-OF-FILE TO TRUE
+           END-READ
+           PERFORM 1050-LOAD-RATE-TABLE UNTIL RATE-END-OF-FILE
+           CLOSE RATE-INDEX-FILE
+           MOVE WS-HEADING-1 TO SR-LINE
+           WRITE SR-LINE
+           MOVE WS-HEADING-2 TO SR-LINE
+           WRITE SR-LINE
+           IF NOT END-OF-FILE
+               READ LOAN-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-IF.
+
+      *****************************************************************
+      * LOAD-RATE-TABLE
+      * Business Rule: pull the whole published rate index into
+      * memory once at start-up, the same way LOANPROC does, so
+      * variable-rate schedules can be projected at the current index
+      * rate rather than the loan's origination rate.
+      *****************************************************************
+       1050-LOAD-RATE-TABLE.
+           IF WS-RATE-COUNT >= WS-RATE-MAX-ENTRIES
+               DISPLAY 'RATE INDEX EXCEEDS TABLE CAPACITY OF '
+                   WS-RATE-MAX-ENTRIES ' ENTRIES - TABLE TRUNCATED'
+               SET RATE-END-OF-FILE TO TRUE
+           ELSE
+               ADD 1 TO WS-RATE-COUNT
+               MOVE RI-INDEX-NAME     TO WS-RATE-TAB-NAME(WS-RATE-COUNT)
+               MOVE RI-EFFECTIVE-DATE TO WS-RATE-TAB-DATE(WS-RATE-COUNT)
+               MOVE RI-RATE           TO WS-RATE-TAB-RATE(WS-RATE-COUNT)
+               READ RATE-INDEX-FILE
+                   AT END SET RATE-END-OF-FILE TO TRUE
+               END-READ
+           END-IF.
+
+      *****************************************************************
+      * PROCESS-LOANS
+      * Business Rule: 2050-SETUP-SCHEDULE starts the projection from
+      * the loan's *current* balance, not the original principal, so
+      * for a loan already partway paid down the schedule stops as
+      * soon as WS-WORKING-BALANCE reaches zero rather than always
+      * printing all the way out to LF-TERM-MONTHS.
+      *****************************************************************
+       2000-PROCESS-LOANS.
+           IF LOAN-CLOSED
+               CONTINUE
+           ELSE
+               PERFORM 2050-SETUP-SCHEDULE
+               PERFORM 2100-PRINT-PERIOD
+                   UNTIL WS-PERIOD > LF-TERM-MONTHS
+                   OR WS-WORKING-BALANCE = 0
+           END-IF
+           READ LOAN-FILE NEXT
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *****************************************************************
+      * SETUP-SCHEDULE
+      * Business Rule: same amortization formula as LOANPROC
+      * 2100-CALCULATE-PAYMENT, computed once per loan up front so
+      * the schedule below walks a fixed payment amount forward.
+      * Variable-rate loans are repriced against the published index
+      * the same way LOANPROC 2150-GET-CURRENT-RATE does, instead of
+      * projecting the whole schedule at the origination rate.
+      *****************************************************************
+       2050-SETUP-SCHEDULE.
+           MOVE 1 TO WS-PERIOD
+           MOVE LF-BALANCE TO WS-WORKING-BALANCE
+           COMPUTE WS-MONTHLY-RATE =
+               LF-INTEREST-RATE / 12
+
+           IF FIXED-RATE
+               COMPUTE WS-PAYMENT ROUNDED =
+                   LF-PRINCIPAL *
+                   (WS-MONTHLY-RATE *
+                    (1 + WS-MONTHLY-RATE) ** LF-TERM-MONTHS) /
+                   ((1 + WS-MONTHLY-RATE) ** LF-TERM-MONTHS - 1)
+           END-IF
+
+           IF INTEREST-ONLY
+               COMPUTE WS-PAYMENT ROUNDED =
+                   LF-PRINCIPAL * WS-MONTHLY-RATE
+           END-IF
+
+           IF VARIABLE-RATE
+               PERFORM 2150-GET-CURRENT-RATE
+               COMPUTE WS-PAYMENT ROUNDED =
+                   LF-BALANCE *
+                   (WS-MONTHLY-RATE *
+                    (1 + WS-MONTHLY-RATE) ** WS-NUM-PAYMENTS) /
+                   ((1 + WS-MONTHLY-RATE) ** WS-NUM-PAYMENTS - 1)
+           END-IF.
+
+      *****************************************************************
+      * GET-CURRENT-RATE
+      * Business Rule: same lookup as LOANPROC 2150-GET-CURRENT-RATE -
+      * the latest index entry effective on or before the run date.
+      * Falls back to LF-INTEREST-RATE / 12 if the index has no entry
+      * yet for LF-RATE-INDEX.
+      *****************************************************************
+       2150-GET-CURRENT-RATE.
+           MOVE LF-START-DATE TO WS-START-DATE-WORK
+           COMPUTE WS-ELAPSED-MONTHS =
+               (WS-RD-YYYY - WS-SD-YYYY) * 12 +
+               (WS-RD-MM - WS-SD-MM)
+           IF WS-ELAPSED-MONTHS < 0
+               MOVE 0 TO WS-ELAPSED-MONTHS
+           END-IF
+
+           COMPUTE WS-NUM-PAYMENTS = LF-TERM-MONTHS - WS-ELAPSED-MONTHS
+           IF WS-NUM-PAYMENTS < 1
+               MOVE 1 TO WS-NUM-PAYMENTS
+           END-IF
+
+           MOVE 0 TO WS-BEST-DATE
+           MOVE 0 TO WS-BEST-RATE
+           PERFORM 2155-SCAN-RATE-TABLE
+               VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-COUNT
+
+           IF WS-BEST-DATE > 0
+               COMPUTE WS-MONTHLY-RATE = WS-BEST-RATE / 12
+           END-IF.
+
+       2155-SCAN-RATE-TABLE.
+           IF WS-RATE-TAB-NAME(WS-RATE-IDX) = LF-RATE-INDEX
+               AND WS-RATE-TAB-DATE(WS-RATE-IDX) <= WS-RUN-DATE
+               AND WS-RATE-TAB-DATE(WS-RATE-IDX) > WS-BEST-DATE
+               MOVE WS-RATE-TAB-DATE(WS-RATE-IDX) TO WS-BEST-DATE
+               MOVE WS-RATE-TAB-RATE(WS-RATE-IDX) TO WS-BEST-RATE
+           END-IF.
+
+      *****************************************************************
+      * PRINT-PERIOD
+      * Business Rule: split each projected payment into interest
+      * and principal against the running schedule balance, the same
+      * way LOANPROC 2300-UPDATE-BALANCE splits a live payment.
+      *****************************************************************
+       2100-PRINT-PERIOD.
+           COMPUTE WS-INTEREST-PART ROUNDED =
+               WS-WORKING-BALANCE * WS-MONTHLY-RATE
+
+           COMPUTE WS-PRINCIPAL-PART =
+               WS-PAYMENT - WS-INTEREST-PART
+
+           IF WS-PRINCIPAL-PART > WS-WORKING-BALANCE
+               MOVE WS-WORKING-BALANCE TO WS-PRINCIPAL-PART
+           END-IF
+
+           COMPUTE WS-WORKING-BALANCE =
+               WS-WORKING-BALANCE - WS-PRINCIPAL-PART
+
+           IF WS-WORKING-BALANCE < 0
+               MOVE 0 TO WS-WORKING-BALANCE
+           END-IF
+
+           MOVE LF-LOAN-NUMBER    TO RL-LOAN-NUMBER
+           MOVE WS-PERIOD         TO RL-PERIOD
+           MOVE WS-PAYMENT        TO RL-PAYMENT
+           MOVE WS-PRINCIPAL-PART TO RL-PRINCIPAL-PART
+           MOVE WS-INTEREST-PART  TO RL-INTEREST-PART
+           MOVE WS-WORKING-BALANCE TO RL-BALANCE
+           IF VARIABLE-RATE
+               MOVE "VARIABLE"     TO RL-RATE-NOTE
+           ELSE
+               MOVE SPACES         TO RL-RATE-NOTE
+           END-IF
+           MOVE WS-REPORT-LINE    TO SR-LINE
+           WRITE SR-LINE
+
+           ADD 1 TO WS-PERIOD.
+
+       9000-CLEANUP.
+           CLOSE LOAN-FILE
+           CLOSE SCHEDULE-REPORT.
