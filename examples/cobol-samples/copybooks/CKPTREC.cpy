@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CKPTREC - LOANPROC CHECKPOINT RECORD LAYOUT
+      * Single-record control file holding the last LF-LOAN-NUMBER
+      * successfully posted this cycle, so an abended run can be
+      * restarted from the next key instead of reprocessing (and
+      * double-posting) everything already handled. Also carries the
+      * running control totals as of that checkpoint, so a restarted
+      * run resumes the day's totals instead of starting them back at
+      * zero and understating the control report.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LOAN-NUMBER         PIC 9(10).
+           05  CK-RUN-DATE            PIC 9(8).
+           05  CK-CTL-LOAN-COUNT      PIC 9(7).
+           05  CK-CTL-TOTAL-PAYMENTS  PIC 9(11)V99.
+           05  CK-CTL-TOTAL-INTEREST  PIC 9(11)V99.
+           05  CK-CTL-TOTAL-PRINCIPAL PIC 9(11)V99.
+           05  CK-CTL-TOTAL-LATE-FEES PIC 9(9)V99.
