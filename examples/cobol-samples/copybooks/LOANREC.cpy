@@ -0,0 +1,27 @@
+      *****************************************************************
+      * LOANREC - LOAN-FILE RECORD LAYOUT
+      * Shared by LOANPROC and all loan reporting/maintenance programs
+      * so the master record layout only has to change in one place.
+      * LF-STATUS is set to LOAN-OPEN by LNMAINT when a loan is added
+      * and to LOAN-CLOSED when a payoff or cancellation is recorded;
+      * LOANPROC skips LOAN-CLOSED records during servicing.
+      *****************************************************************
+       01  LOAN-RECORD.
+           05  LF-LOAN-NUMBER         PIC 9(10).
+           05  LF-CUSTOMER-NAME       PIC X(50).
+           05  LF-PRINCIPAL           PIC 9(9)V99.
+           05  LF-INTEREST-RATE       PIC 9(2)V9(4).
+           05  LF-TERM-MONTHS         PIC 9(3).
+           05  LF-START-DATE          PIC 9(8).
+           05  LF-LOAN-TYPE           PIC X(1).
+               88 FIXED-RATE          VALUE 'F'.
+               88 VARIABLE-RATE       VALUE 'V'.
+               88 INTEREST-ONLY       VALUE 'I'.
+           05  LF-PAYMENT-AMOUNT      PIC 9(7)V99.
+           05  LF-BALANCE             PIC 9(9)V99.
+           05  LF-ACCOUNT-TYPE        PIC X(10).
+           05  LF-RATE-INDEX          PIC X(8).
+           05  LF-LAST-POST-DATE      PIC 9(8).
+           05  LF-STATUS              PIC X(1).
+               88 LOAN-OPEN           VALUE 'O'.
+               88 LOAN-CLOSED         VALUE 'C'.
