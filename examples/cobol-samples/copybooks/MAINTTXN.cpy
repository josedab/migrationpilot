@@ -0,0 +1,22 @@
+      *****************************************************************
+      * MAINTTXN - LOAN MAINTENANCE TRANSACTION LAYOUT
+      * One record per add/change/close request, keyed on
+      * MT-LOAN-NUMBER. MT-ADD-TRANS supplies every field needed to
+      * create a new LOAN-RECORD; MT-CHANGE-TRANS reuses the same
+      * fields to update an existing one; MT-CLOSE-TRANS only needs
+      * the loan number.
+      *****************************************************************
+       01  MAINT-TRANS-RECORD.
+           05  MT-LOAN-NUMBER         PIC 9(10).
+           05  MT-TRANS-TYPE          PIC X(1).
+               88 MT-ADD-TRANS        VALUE 'A'.
+               88 MT-CHANGE-TRANS     VALUE 'C'.
+               88 MT-CLOSE-TRANS      VALUE 'X'.
+           05  MT-CUSTOMER-NAME       PIC X(50).
+           05  MT-PRINCIPAL           PIC 9(9)V99.
+           05  MT-INTEREST-RATE       PIC 9(2)V9(4).
+           05  MT-TERM-MONTHS         PIC 9(3).
+           05  MT-START-DATE          PIC 9(8).
+           05  MT-LOAN-TYPE           PIC X(1).
+           05  MT-ACCOUNT-TYPE        PIC X(10).
+           05  MT-RATE-INDEX          PIC X(8).
