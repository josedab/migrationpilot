@@ -0,0 +1,17 @@
+      *****************************************************************
+      * PMTFEED - PAYMENT FEED RECORD LAYOUT
+      * One record per loan per cycle, sorted ascending by
+      * PF-LOAN-NUMBER to match LOAN-FILE key sequence. Carries the
+      * due date and received date LOANPROC needs to tell whether a
+      * payment came in late and by how many days.
+      *****************************************************************
+       01  PAYMENT-FEED-RECORD.
+           05  PF-LOAN-NUMBER         PIC 9(10).
+           05  PF-TRANS-TYPE          PIC X(1).
+               88 PF-MONTHLY-PAYMENT  VALUE 'M'.
+               88 PF-PAYOFF-PAYMENT   VALUE 'P'.
+           05  PF-DUE-DATE            PIC 9(8).
+      * For PF-PAYOFF-PAYMENT entries, PF-RECEIVED-DATE carries the
+      * date the payoff is effective as of.
+           05  PF-RECEIVED-DATE       PIC 9(8).
+           05  PF-PAYMENT-AMOUNT      PIC 9(9)V99.
