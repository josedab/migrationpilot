@@ -0,0 +1,10 @@
+      *****************************************************************
+      * RATEIDX - PUBLISHED RATE INDEX RECORD LAYOUT
+      * One entry per index name per effective date. LOANPROC loads
+      * the whole file into a table at start-up and picks the latest
+      * entry not later than the current processing date.
+      *****************************************************************
+       01  RATE-INDEX-RECORD.
+           05  RI-INDEX-NAME          PIC X(8).
+           05  RI-EFFECTIVE-DATE      PIC 9(8).
+           05  RI-RATE                PIC 9(2)V9(4).
