@@ -0,0 +1,15 @@
+      *****************************************************************
+      * REJREC - REJECTED LOAN RECORD LAYOUT
+      * Carries the reason code plus a raw image of the offending
+      * LOAN-RECORD (136 bytes - the current size of the LOANREC
+      * copybook) so a bad record can be inspected and corrected
+      * without stopping the rest of the run.
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  RJ-RUN-DATE            PIC 9(8).
+           05  RJ-REASON-CODE         PIC X(4).
+               88 RJ-BAD-PRINCIPAL    VALUE 'R001'.
+               88 RJ-BAD-RATE         VALUE 'R002'.
+               88 RJ-BAD-TERM         VALUE 'R003'.
+               88 RJ-BAD-LOAN-TYPE    VALUE 'R004'.
+           05  RJ-LOAN-IMAGE          PIC X(136).
