@@ -0,0 +1,18 @@
+      *****************************************************************
+      * TRANREC - LOAN TRANSACTION / AUDIT HISTORY RECORD LAYOUT
+      * One entry per loan per run, appended to LOAN-TRANS-FILE so a
+      * disputed balance or an audit trace can be reconstructed
+      * without relying on the current snapshot in LOAN-FILE.
+      *****************************************************************
+       01  LOAN-TRANS-RECORD.
+           05  TR-LOAN-NUMBER         PIC 9(10).
+           05  TR-RUN-DATE            PIC 9(8).
+           05  TR-TRANS-TYPE          PIC X(1).
+               88 TR-SCHEDULED-PAYMENT VALUE 'M'.
+               88 TR-PAYOFF-PAYMENT   VALUE 'P'.
+           05  TR-PAYMENT-AMOUNT      PIC 9(9)V99.
+           05  TR-INTEREST-PART       PIC 9(7)V99.
+           05  TR-PRINCIPAL-PART      PIC 9(7)V99.
+           05  TR-LATE-FEE            PIC 9(5)V99.
+           05  TR-BEGIN-BALANCE       PIC 9(9)V99.
+           05  TR-END-BALANCE         PIC 9(9)V99.
